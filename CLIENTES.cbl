@@ -31,9 +31,30 @@
            SELECT CLIENTES ASSIGN TO
                                   'D:\Estudos\Alura\Cobol\CLIENTES.DAT'
              ORGANIZATION IS INDEXED
-             ACCESS MODE  IS RANDOM
+             ACCESS MODE  IS DYNAMIC
              FILE STATUS  IS WRK-CLIENTES-STATUS
-             RECORD KEY   IS  CLIENTES-CHAVE.
+             RECORD KEY   IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT CLIENTES-HISTORICO ASSIGN TO
+                       'D:\Estudos\Alura\Cobol\CLIENTES-HISTORICO.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-HISTORICO-STATUS.
+
+           SELECT CLIENTES-EXCLUIDOS ASSIGN TO
+                       'D:\Estudos\Alura\Cobol\CLIENTES-EXCLUIDOS.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-EXCLUIDOS-STATUS.
+
+           SELECT RELATORIO ASSIGN TO
+                       'D:\Estudos\Alura\Cobol\CLIENTES-RELATORIO.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-RELATORIO-STATUS.
+
+           SELECT CLIENTES-LOG ASSIGN TO
+                       'D:\Estudos\Alura\Cobol\CLIENTES-LOG.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-LOG-STATUS.
 
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -42,10 +63,41 @@
       *----------------------------------------------------------------*
        FD CLIENTES.
           01 CLIENTES-REG.
-             05 CLIENTES-CHAVE.
-                10 CLIENTES-FONE           PIC 9(09).
-             05 CLIENTES-NOME              PIC X(30).
-             05 CLIENTES-EMAIL             PIC X(40).
+             COPY CLIENTES.CPY.
+
+      *----------------------------------------------------------------*
+       FD CLIENTES-HISTORICO.
+          01 HIST-REG.
+             05  HIST-CHAVE                 PIC 9(09).
+             05  HIST-DATA                  PIC 9(08).
+             05  HIST-HORA                  PIC 9(06).
+             05  HIST-NOME-ANTERIOR         PIC X(30).
+             05  HIST-NOME-NOVO             PIC X(30).
+             05  HIST-EMAIL-ANTERIOR        PIC X(40).
+             05  HIST-EMAIL-NOVO            PIC X(40).
+
+      *----------------------------------------------------------------*
+       FD CLIENTES-EXCLUIDOS.
+          01 CLIENTES-EXCL-REG.
+             05  CLIENTES-EXCL-FONE         PIC 9(09).
+             05  CLIENTES-EXCL-NOME         PIC X(30).
+             05  CLIENTES-EXCL-EMAIL        PIC X(40).
+             05  CLIENTES-EXCL-CPF-CNPJ     PIC X(14).
+             05  CLIENTES-EXCL-ENDERECO     PIC X(50).
+             05  CLIENTES-EXCL-STATUS       PIC X(01).
+             05  CLIENTES-EXCL-DATA         PIC 9(08).
+
+      *----------------------------------------------------------------*
+       FD RELATORIO.
+          01 REL-LINHA                      PIC X(132).
+
+      *----------------------------------------------------------------*
+       FD CLIENTES-LOG.
+          01 LOG-REG.
+             05  LOG-OPERACAO               PIC X(10).
+             05  LOG-CHAVE                  PIC 9(09).
+             05  LOG-DATA                   PIC 9(08).
+             05  LOG-HORA                   PIC 9(06).
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
@@ -55,6 +107,47 @@
        77 WRK-TECLA                     PIC X(001) VALUE SPACES.
        77 WRK-OPCAO-RELATO              PIC X(001) VALUE SPACES.
        77 WRK-CLIENTES-STATUS           PIC 9(002) VALUE ZEROS.
+       77 WRK-HISTORICO-STATUS          PIC 9(002) VALUE ZEROS.
+       77 WRK-EXCLUIDOS-STATUS          PIC 9(002) VALUE ZEROS.
+       77 WRK-CONFIRMA                  PIC X(001) VALUE SPACES.
+       77 WRK-PAGINA                    PIC 9(004) VALUE ZEROS.
+       77 WRK-TAB-QTDE                  PIC 9(002) VALUE ZEROS.
+       77 WRK-RELATORIO-STATUS          PIC 9(002) VALUE ZEROS.
+       77 WRK-LOG-STATUS                PIC 9(002) VALUE ZEROS.
+       77 WRK-DATA-REL                  PIC X(010) VALUE SPACES.
+       77 WRK-LINHA-CONT                PIC 9(002) VALUE ZEROS.
+       77 WRK-MAX-LINHAS                PIC 9(002) VALUE 40.
+       77 WRK-TOTAL-REGISTROS           PIC 9(006) VALUE ZEROS.
+
+       01 WRK-PAGE-KEYS.
+          05 WRK-PAGE-KEY OCCURS 500 TIMES PIC 9(009).
+
+       01 WRK-TAB-PAGINA.
+          05 WRK-TAB-LINHA OCCURS 10 TIMES.
+             10 WRK-TAB-FONE            PIC 9(009).
+             10 WRK-TAB-NOME            PIC X(030).
+             10 WRK-TAB-EMAIL           PIC X(040).
+
+       01 WRK-REL-DETALHE.
+          05 WRK-REL-FONE               PIC 9(009).
+          05 FILLER                     PIC X(002) VALUE SPACES.
+          05 WRK-REL-NOME               PIC X(030).
+          05 FILLER                     PIC X(002) VALUE SPACES.
+          05 WRK-REL-EMAIL              PIC X(040).
+       77 WRK-FIM-ARQUIVO               PIC X(001) VALUE 'N'.
+       77 WRK-NOME-BUSCA                PIC X(030) VALUE SPACES.
+       77 WRK-NOME-BUSCA-LEN            PIC 9(002) VALUE ZEROS.
+       77 WRK-CONSULTA-ACHOU            PIC X(001) VALUE 'N'.
+       77 WRK-NOME-ANTERIOR             PIC X(030) VALUE SPACES.
+       77 WRK-EMAIL-ANTERIOR            PIC X(040) VALUE SPACES.
+       77 WRK-DATA-SISTEMA              PIC 9(008) VALUE ZEROS.
+       77 WRK-HORA-SISTEMA              PIC 9(008) VALUE ZEROS.
+       77 WRK-STATUS-FILTRO             PIC X(001) VALUE SPACES.
+       77 WRK-LOG-OPERACAO              PIC X(010) VALUE SPACES.
+       77 WRK-TOT-INCLUSOES             PIC 9(006) VALUE ZEROS.
+       77 WRK-TOT-ALTERACOES            PIC 9(006) VALUE ZEROS.
+       77 WRK-TOT-EXCLUSOES             PIC 9(006) VALUE ZEROS.
+       77 WRK-TOT-CONSULTAS             PIC 9(006) VALUE ZEROS.
 
       *----------------------------------------------------------------*
        SCREEN SECTION.
@@ -83,8 +176,9 @@
        01 SRC-RELATO.
           05 LINE 12 COLUMN 55 VALUE '1 - EM TELA'.
           05 LINE 13 COLUMN 55 VALUE '2 - EM DISCO'.
-          05 LINE 14 COLUMN 55 VALUE 'OPCAO......: ' .
-          05 LINE 14 COLUMN 68 USING WRK-OPCAO-RELATO.
+          05 LINE 14 COLUMN 55 VALUE '3 - POR STATUS'.
+          05 LINE 15 COLUMN 55 VALUE 'OPCAO......: ' .
+          05 LINE 15 COLUMN 68 USING WRK-OPCAO-RELATO.
 
        01 SRC-REGISTRO.
             05 CHAVE FOREGROUND-COLOR 2.
@@ -96,6 +190,80 @@
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL... '.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+            05 SS-DADOS-COMPL.
+               10 LINE 13 COLUMN 10 VALUE 'CPF/CNPJ. '.
+               10 COLUMN PLUS 2 PIC X(14) USING CLIENTES-CPF-CNPJ.
+               10 LINE 14 COLUMN 10 VALUE 'ENDERECO. '.
+               10 COLUMN PLUS 2 PIC X(50) USING CLIENTES-ENDERECO.
+               10 LINE 15 COLUMN 10 VALUE 'STATUS(A/I) '.
+               10 COLUMN PLUS 2 PIC X(01) USING CLIENTES-STATUS.
+
+       01 SRC-CONSULTA-CHAVE.
+          05 LINE 10 COLUMN 10 VALUE 'NOME PARA BUSCA...: '.
+          05 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-BUSCA.
+
+       01 SRC-CONSULTA-LINHA.
+          05 LINE 10 COLUMN 01 PIC 9(09) FROM CLIENTES-FONE.
+          05 LINE 10 COLUMN 12 PIC X(30) FROM CLIENTES-NOME.
+          05 LINE 10 COLUMN 44 PIC X(37) FROM CLIENTES-EMAIL.
+          05 LINE 22 COLUMN 10 VALUE 'ENTER-PROXIMO   X-SAIR: '.
+          05 LINE 22 COLUMN 35 USING WRK-TECLA.
+
+       01 SRC-CONFIRMA.
+          05 LINE 16 COLUMN 10 VALUE 'CONFIRMA EXCLUSAO (S/N)...: '.
+          05 LINE 16 COLUMN 39 USING WRK-CONFIRMA.
+
+       01 SRC-LISTAGEM.
+          05 LINE 03 COLUMN 01
+             VALUE 'TELEFONE   NOME                            EMAIL'.
+          05 LINE 04  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(1).
+          05 LINE 04  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(1).
+          05 LINE 04  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(1).
+          05 LINE 05  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(2).
+          05 LINE 05  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(2).
+          05 LINE 05  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(2).
+          05 LINE 06  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(3).
+          05 LINE 06  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(3).
+          05 LINE 06  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(3).
+          05 LINE 07  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(4).
+          05 LINE 07  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(4).
+          05 LINE 07  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(4).
+          05 LINE 08  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(5).
+          05 LINE 08  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(5).
+          05 LINE 08  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(5).
+          05 LINE 09  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(6).
+          05 LINE 09  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(6).
+          05 LINE 09  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(6).
+          05 LINE 10  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(7).
+          05 LINE 10  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(7).
+          05 LINE 10  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(7).
+          05 LINE 11  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(8).
+          05 LINE 11  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(8).
+          05 LINE 11  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(8).
+          05 LINE 12  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(9).
+          05 LINE 12  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(9).
+          05 LINE 12  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(9).
+          05 LINE 13  COLUMN 01 PIC 9(09) FROM WRK-TAB-FONE(10).
+          05 LINE 13  COLUMN 12 PIC X(30) FROM WRK-TAB-NOME(10).
+          05 LINE 13  COLUMN 44 PIC X(37) FROM WRK-TAB-EMAIL(10).
+          05 LINE 15 COLUMN 05 VALUE 'PAGINA: '.
+          05 LINE 15 COLUMN 13 PIC 9(004) FROM WRK-PAGINA.
+          05 LINE 17 COLUMN 05
+             VALUE 'A-AVANCAR   V-VOLTAR   X-SAIR: '.
+          05 LINE 17 COLUMN 37 USING WRK-TECLA.
+
+       01 SRC-RESUMO.
+          05 LINE 05 COLUMN 10 VALUE 'RESUMO DA SESSAO'.
+          05 LINE 07 COLUMN 10 VALUE 'CLIENTES INCLUIDOS.: '.
+          05 LINE 07 COLUMN 31 PIC 9(006) FROM WRK-TOT-INCLUSOES.
+          05 LINE 08 COLUMN 10 VALUE 'CLIENTES ALTERADOS.: '.
+          05 LINE 08 COLUMN 31 PIC 9(006) FROM WRK-TOT-ALTERACOES.
+          05 LINE 09 COLUMN 10 VALUE 'CLIENTES EXCLUIDOS.: '.
+          05 LINE 09 COLUMN 31 PIC 9(006) FROM WRK-TOT-EXCLUSOES.
+          05 LINE 10 COLUMN 10 VALUE 'CLIENTES CONSULTADOS: '.
+          05 LINE 10 COLUMN 32 PIC 9(006) FROM WRK-TOT-CONSULTAS.
+          05 LINE 22 COLUMN 10 VALUE 'TECLE ENTER PARA SAIR: '.
+          05 LINE 22 COLUMN 33 USING WRK-TECLA.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -105,7 +273,7 @@
       *----------------------------------------------------------------*
 
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO EQUAL 'X'.
            PERFORM 9000-FINALIZAR.
 
            STOP RUN.
@@ -124,6 +292,33 @@
               OPEN I-O CLIENTES
            END-IF.
 
+           OPEN EXTEND CLIENTES-HISTORICO.
+           IF WRK-HISTORICO-STATUS EQUAL 35
+              OPEN OUTPUT CLIENTES-HISTORICO
+              CLOSE CLIENTES-HISTORICO
+              OPEN EXTEND CLIENTES-HISTORICO
+           END-IF.
+
+           OPEN EXTEND CLIENTES-EXCLUIDOS.
+           IF WRK-EXCLUIDOS-STATUS EQUAL 35
+              OPEN OUTPUT CLIENTES-EXCLUIDOS
+              CLOSE CLIENTES-EXCLUIDOS
+              OPEN EXTEND CLIENTES-EXCLUIDOS
+           END-IF.
+
+           OPEN EXTEND CLIENTES-LOG.
+           IF WRK-LOG-STATUS EQUAL 35
+              OPEN OUTPUT CLIENTES-LOG
+              CLOSE CLIENTES-LOG
+              OPEN EXTEND CLIENTES-LOG
+           END-IF.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WRK-DATA-SISTEMA(7:2) '/' WRK-DATA-SISTEMA(5:2) '/'
+                  WRK-DATA-SISTEMA(1:4)
+                  DELIMITED BY SIZE INTO WRK-DATA-REL
+           END-STRING.
+
            DISPLAY SCR-TELA.
            ACCEPT SCR-MENU.
 
@@ -139,24 +334,36 @@
                WHEN 1
                  PERFORM 2100-INCLUIR
                WHEN 2
-                 CONTINUE
+                 PERFORM 2200-CONSULTAR
                WHEN 3
-                 CONTINUE
+                 PERFORM 2300-ALTERAR
                WHEN 4
-                 CONTINUE
+                 PERFORM 2400-EXCLUIR
                WHEN 5
                  ACCEPT SRC-RELATO
-                 IF WRK-OPCAO-RELATO EQUAL 1
-                    PERFORM 2600-RELATORIO-TELA
-                 ELSE
-                    PERFORM 2700-RELATORIO-DISCO
-                 END-IF
+                 EVALUATE WRK-OPCAO-RELATO
+                    WHEN 1
+                       PERFORM 2600-RELATORIO-TELA
+                    WHEN 2
+                       PERFORM 2700-RELATORIO-DISCO
+                    WHEN 3
+                       PERFORM 2800-RELATORIO-STATUS
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
                WHEN OTHER
                  IF WRK-OPCAO NOT EQUAL 'X'
                     DISPLAY 'ENTRE COM A OPCAO CORRETA'
+                            LINE 20 COLUMN 10
+                    ACCEPT WRK-TECLA LINE 22 COLUMN 10
                  END-IF
            END-EVALUATE.
 
+           IF WRK-OPCAO NOT EQUAL 'X'
+              DISPLAY SCR-TELA
+              ACCEPT SCR-MENU
+           END-IF.
+
       *----------------------------------------------------------------*
        2000-99-FIM. EXIT.
       *----------------------------------------------------------------*
@@ -168,39 +375,479 @@
            MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
            DISPLAY SCR-TELA.
            ACCEPT SRC-REGISTRO.
+           IF CLIENTES-STATUS NOT EQUAL 'A' AND NOT EQUAL 'I'
+              MOVE 'A' TO CLIENTES-STATUS
+           END-IF.
            WRITE CLIENTES-REG.
-           DISPLAY SCR-TELA.
-           ACCEPT SCR-MENU.
+           IF WRK-CLIENTES-STATUS EQUAL ZEROS
+              ADD 1 TO WRK-TOT-INCLUSOES
+              MOVE 'INCLUSAO' TO WRK-LOG-OPERACAO
+              PERFORM 2900-GRAVAR-LOG
+              DISPLAY 'CLIENTE INCLUIDO COM SUCESSO' LINE 20 COLUMN 10
+           ELSE
+              IF WRK-CLIENTES-STATUS EQUAL 22
+                 DISPLAY 'TELEFONE JA CADASTRADO' LINE 20 COLUMN 10
+              ELSE
+                 DISPLAY 'ERRO AO INCLUIR REGISTRO - STATUS: '
+                         WRK-CLIENTES-STATUS LINE 20 COLUMN 10
+              END-IF
+           END-IF.
+           ACCEPT WRK-TECLA LINE 22 COLUMN 10.
 
       *----------------------------------------------------------------*
        2100-99-FIM. EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2200-CONSULTAR SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
+           MOVE SPACES TO WRK-NOME-BUSCA.
+           DISPLAY SCR-TELA.
+           ACCEPT SRC-CONSULTA-CHAVE.
+
+           IF WRK-NOME-BUSCA NOT EQUAL SPACES
+              MOVE ZERO TO WRK-NOME-BUSCA-LEN
+              INSPECT FUNCTION REVERSE(WRK-NOME-BUSCA)
+                      TALLYING WRK-NOME-BUSCA-LEN FOR LEADING SPACE
+              COMPUTE WRK-NOME-BUSCA-LEN = 30 - WRK-NOME-BUSCA-LEN
+
+              MOVE WRK-NOME-BUSCA TO CLIENTES-NOME
+              MOVE 'N' TO WRK-FIM-ARQUIVO
+              START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                    INVALID KEY MOVE 'S' TO WRK-FIM-ARQUIVO
+              END-START
+
+              IF WRK-FIM-ARQUIVO EQUAL 'S'
+                 DISPLAY SCR-TELA
+                 DISPLAY 'NENHUM CLIENTE ENCONTRADO' LINE 10 COLUMN 10
+                 ACCEPT WRK-TECLA LINE 22 COLUMN 10
+              ELSE
+                 MOVE 'N' TO WRK-TECLA
+                 MOVE 'N' TO WRK-CONSULTA-ACHOU
+                 PERFORM UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
+                                  OR WRK-TECLA EQUAL 'X'
+                    READ CLIENTES NEXT RECORD
+                         AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+                    END-READ
+                    IF WRK-FIM-ARQUIVO NOT EQUAL 'S'
+                       IF CLIENTES-NOME(1:WRK-NOME-BUSCA-LEN) NOT EQUAL
+                          WRK-NOME-BUSCA(1:WRK-NOME-BUSCA-LEN)
+                          MOVE 'S' TO WRK-FIM-ARQUIVO
+                       ELSE
+                          MOVE 'S' TO WRK-CONSULTA-ACHOU
+                          ADD 1 TO WRK-TOT-CONSULTAS
+                          DISPLAY SCR-TELA
+                          DISPLAY SRC-CONSULTA-LINHA
+                          ACCEPT SRC-CONSULTA-LINHA
+                       END-IF
+                    END-IF
+                 END-PERFORM
+                 IF WRK-CONSULTA-ACHOU EQUAL 'N'
+                    DISPLAY SCR-TELA
+                    DISPLAY 'NENHUM CLIENTE ENCONTRADO'
+                            LINE 10 COLUMN 10
+                    ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                 END-IF
+              END-IF
+              MOVE 'N' TO WRK-FIM-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2300-ALTERAR SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+           DISPLAY SCR-TELA.
+           MOVE ZEROS TO CLIENTES-FONE.
+           ACCEPT CHAVE.
+           READ CLIENTES
+                INVALID KEY
+                   DISPLAY 'REGISTRO NAO ENCONTRADO' LINE 20 COLUMN 10
+                   ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                NOT INVALID KEY
+                   MOVE CLIENTES-NOME  TO WRK-NOME-ANTERIOR
+                   MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTERIOR
+                   DISPLAY SS-DADOS
+                   ACCEPT SS-DADOS
+                   REWRITE CLIENTES-REG
+                   IF WRK-CLIENTES-STATUS EQUAL ZEROS
+                      IF WRK-NOME-ANTERIOR NOT EQUAL CLIENTES-NOME
+                         OR WRK-EMAIL-ANTERIOR NOT EQUAL CLIENTES-EMAIL
+                         PERFORM 2350-GRAVAR-HISTORICO
+                      END-IF
+                      ADD 1 TO WRK-TOT-ALTERACOES
+                      MOVE 'ALTERACAO' TO WRK-LOG-OPERACAO
+                      PERFORM 2900-GRAVAR-LOG
+                      DISPLAY 'CLIENTE ALTERADO COM SUCESSO'
+                              LINE 20 COLUMN 10
+                   ELSE
+                      DISPLAY 'ERRO AO ALTERAR REGISTRO - STATUS: '
+                              WRK-CLIENTES-STATUS LINE 20 COLUMN 10
+                   END-IF
+                   ACCEPT WRK-TECLA LINE 22 COLUMN 10
+           END-READ.
+
+      *----------------------------------------------------------------*
+       2300-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2350-GRAVAR-HISTORICO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE CLIENTES-FONE      TO HIST-CHAVE.
+           MOVE WRK-DATA-SISTEMA   TO HIST-DATA.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           MOVE WRK-HORA-SISTEMA(1:6) TO HIST-HORA.
+           MOVE WRK-NOME-ANTERIOR  TO HIST-NOME-ANTERIOR.
+           MOVE CLIENTES-NOME      TO HIST-NOME-NOVO.
+           MOVE WRK-EMAIL-ANTERIOR TO HIST-EMAIL-ANTERIOR.
+           MOVE CLIENTES-EMAIL     TO HIST-EMAIL-NOVO.
+           WRITE HIST-REG.
+
+      *----------------------------------------------------------------*
+       2350-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2400-EXCLUIR SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
+           DISPLAY SCR-TELA.
+           MOVE ZEROS TO CLIENTES-FONE.
+           ACCEPT CHAVE.
+           READ CLIENTES
+                INVALID KEY
+                   DISPLAY 'REGISTRO NAO ENCONTRADO' LINE 20 COLUMN 10
+                   ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                NOT INVALID KEY
+                   DISPLAY SS-DADOS
+                   MOVE SPACES TO WRK-CONFIRMA
+                   DISPLAY SRC-CONFIRMA
+                   ACCEPT SRC-CONFIRMA
+                   IF WRK-CONFIRMA EQUAL 'S'
+                      MOVE CLIENTES-FONE  TO CLIENTES-EXCL-FONE
+                      MOVE CLIENTES-NOME  TO CLIENTES-EXCL-NOME
+                      MOVE CLIENTES-EMAIL TO CLIENTES-EXCL-EMAIL
+                      MOVE CLIENTES-CPF-CNPJ TO CLIENTES-EXCL-CPF-CNPJ
+                      MOVE CLIENTES-ENDERECO TO CLIENTES-EXCL-ENDERECO
+                      MOVE CLIENTES-STATUS   TO CLIENTES-EXCL-STATUS
+                      MOVE WRK-DATA-SISTEMA TO CLIENTES-EXCL-DATA
+                      WRITE CLIENTES-EXCL-REG
+                      IF WRK-EXCLUIDOS-STATUS NOT EQUAL ZEROS
+                         DISPLAY 'ERRO AO ARQUIVAR REGISTRO - STATUS: '
+                                 WRK-EXCLUIDOS-STATUS LINE 20 COLUMN 10
+                      ELSE
+                         DELETE CLIENTES RECORD
+                         IF WRK-CLIENTES-STATUS EQUAL ZEROS
+                            ADD 1 TO WRK-TOT-EXCLUSOES
+                            MOVE 'EXCLUSAO' TO WRK-LOG-OPERACAO
+                            PERFORM 2900-GRAVAR-LOG
+                            DISPLAY 'CLIENTE EXCLUIDO COM SUCESSO'
+                                    LINE 20 COLUMN 10
+                         ELSE
+                            DISPLAY 'ERRO AO EXCLUIR - STATUS: '
+                                    WRK-CLIENTES-STATUS
+                                    LINE 20 COLUMN 10
+                         END-IF
+                      END-IF
+                   END-IF
+                   ACCEPT WRK-TECLA LINE 22 COLUMN 10
+           END-READ.
+
+      *----------------------------------------------------------------*
+       2400-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2600-RELATORIO-TELA SECTION.
       *----------------------------------------------------------------*
 
-           CONTINUE.
+           MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+           MOVE 1 TO WRK-PAGINA.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-START.
+
+           IF WRK-FIM-ARQUIVO EQUAL 'S'
+              DISPLAY SCR-TELA
+              DISPLAY 'NENHUM CLIENTE CADASTRADO' LINE 10 COLUMN 10
+              ACCEPT WRK-TECLA LINE 22 COLUMN 10
+           ELSE
+              PERFORM 2610-CARREGAR-PAGINA
+              MOVE 'N' TO WRK-TECLA
+              PERFORM UNTIL WRK-TECLA EQUAL 'X'
+                 DISPLAY SCR-TELA
+                 DISPLAY SRC-LISTAGEM
+                 ACCEPT SRC-LISTAGEM
+                 EVALUATE WRK-TECLA
+                    WHEN 'A'
+                       IF WRK-FIM-ARQUIVO EQUAL 'S'
+                          DISPLAY 'NAO HA MAIS REGISTROS'
+                                  LINE 20 COLUMN 10
+                          ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                          MOVE SPACES TO WRK-TECLA
+                       ELSE
+                          IF WRK-PAGINA NOT < 500
+                             DISPLAY 'LIMITE DE PAGINAS ATINGIDO'
+                                     LINE 20 COLUMN 10
+                             ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                             MOVE SPACES TO WRK-TECLA
+                          ELSE
+                             ADD 1 TO WRK-PAGINA
+                             PERFORM 2610-CARREGAR-PAGINA
+                          END-IF
+                       END-IF
+                    WHEN 'V'
+                       IF WRK-PAGINA > 1
+                          SUBTRACT 1 FROM WRK-PAGINA
+                          MOVE WRK-PAGE-KEY(WRK-PAGINA) TO CLIENTES-FONE
+                          START CLIENTES KEY IS NOT LESS THAN
+                                CLIENTES-CHAVE
+                                INVALID KEY CONTINUE
+                          END-START
+                          MOVE 'N' TO WRK-FIM-ARQUIVO
+                          PERFORM 2610-CARREGAR-PAGINA
+                       ELSE
+                          DISPLAY 'JA ESTA NA PRIMEIRA PAGINA'
+                                  LINE 20 COLUMN 10
+                          ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                          MOVE SPACES TO WRK-TECLA
+                       END-IF
+                    WHEN 'X'
+                       CONTINUE
+                    WHEN OTHER
+                       DISPLAY 'TECLA INVALIDA' LINE 20 COLUMN 10
+                       ACCEPT WRK-TECLA LINE 22 COLUMN 10
+                       MOVE SPACES TO WRK-TECLA
+                 END-EVALUATE
+              END-PERFORM
+           END-IF.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
 
       *----------------------------------------------------------------*
        2600-99-FIM. EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2610-CARREGAR-PAGINA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO WRK-TAB-PAGINA.
+           MOVE ZEROS TO WRK-TAB-QTDE.
+           PERFORM UNTIL WRK-TAB-QTDE EQUAL 10
+                            OR WRK-FIM-ARQUIVO EQUAL 'S'
+              PERFORM 2620-LER-PROXIMO-VALIDO
+              IF WRK-FIM-ARQUIVO NOT EQUAL 'S'
+                 ADD 1 TO WRK-TAB-QTDE
+                 MOVE CLIENTES-FONE
+                      TO WRK-TAB-FONE(WRK-TAB-QTDE)
+                 MOVE CLIENTES-NOME
+                      TO WRK-TAB-NOME(WRK-TAB-QTDE)
+                 MOVE CLIENTES-EMAIL
+                      TO WRK-TAB-EMAIL(WRK-TAB-QTDE)
+                 IF WRK-TAB-QTDE EQUAL 1
+                    MOVE CLIENTES-FONE
+                         TO WRK-PAGE-KEY(WRK-PAGINA)
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      *    ESGOTOU AS 10 LINHAS DA PAGINA: ESPIA O PROXIMO REGISTRO
+      *    VALIDO PARA SABER SE AINDA HA MAIS PAGINAS. SE HOUVER,
+      *    REPOSICIONA O CURSOR NELE (VIA START) PARA A PROXIMA
+      *    CHAMADA LER DE NOVO A PARTIR DAI.
+           IF WRK-TAB-QTDE EQUAL 10 AND WRK-FIM-ARQUIVO NOT EQUAL 'S'
+              PERFORM 2620-LER-PROXIMO-VALIDO
+              IF WRK-FIM-ARQUIVO NOT EQUAL 'S'
+                 START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                       INVALID KEY MOVE 'S' TO WRK-FIM-ARQUIVO
+                 END-START
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2610-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2620-LER-PROXIMO-VALIDO SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
+              READ CLIENTES NEXT RECORD
+                   AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+              END-READ
+              IF WRK-FIM-ARQUIVO EQUAL 'S'
+                 EXIT PERFORM
+              END-IF
+              IF WRK-STATUS-FILTRO EQUAL SPACES
+                 OR CLIENTES-STATUS EQUAL WRK-STATUS-FILTRO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       2620-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2700-RELATORIO-DISCO SECTION.
       *----------------------------------------------------------------*
 
-           CONTINUE.
+           MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+           OPEN OUTPUT RELATORIO.
+           MOVE ZEROS TO WRK-TOTAL-REGISTROS.
+           PERFORM 2710-CABECALHO.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-START.
+
+           PERFORM UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
+              READ CLIENTES NEXT RECORD
+                   AT END
+                      MOVE 'S' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                      IF WRK-LINHA-CONT NOT LESS THAN WRK-MAX-LINHAS
+                         PERFORM 2710-CABECALHO
+                      END-IF
+                      PERFORM 2720-DETALHE
+                      ADD 1 TO WRK-TOTAL-REGISTROS
+              END-READ
+           END-PERFORM.
+
+           PERFORM 2730-RODAPE.
+           CLOSE RELATORIO.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           DISPLAY SCR-TELA.
+           DISPLAY 'RELATORIO GERADO COM SUCESSO' LINE 10 COLUMN 10.
+           ACCEPT WRK-TECLA LINE 22 COLUMN 10.
 
       *----------------------------------------------------------------*
        2700-99-FIM. EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2710-CABECALHO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO REL-LINHA.
+           STRING 'RELATORIO DE CLIENTES   DATA: ' DELIMITED BY SIZE
+                  WRK-DATA-REL                     DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE 'TELEFONE     NOME                            EMAIL'
+                TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE ZEROS TO WRK-LINHA-CONT.
+
+      *----------------------------------------------------------------*
+       2710-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2720-DETALHE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO WRK-REL-DETALHE.
+           MOVE CLIENTES-FONE  TO WRK-REL-FONE.
+           MOVE CLIENTES-NOME  TO WRK-REL-NOME.
+           MOVE CLIENTES-EMAIL TO WRK-REL-EMAIL.
+           MOVE SPACES TO REL-LINHA.
+           MOVE WRK-REL-DETALHE TO REL-LINHA.
+           WRITE REL-LINHA.
+           ADD 1 TO WRK-LINHA-CONT.
+
+      *----------------------------------------------------------------*
+       2720-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2730-RODAPE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING 'TOTAL DE CLIENTES: ' DELIMITED BY SIZE
+                  WRK-TOTAL-REGISTROS  DELIMITED BY SIZE
+                  INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+      *----------------------------------------------------------------*
+       2730-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2800-RELATORIO-STATUS SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'MODULO - RELAT.STATUS' TO WRK-MODULO.
+
+           MOVE 'A' TO WRK-STATUS-FILTRO.
+           DISPLAY SCR-TELA.
+           DISPLAY 'CLIENTES ATIVOS' LINE 05 COLUMN 10.
+           ACCEPT WRK-TECLA LINE 22 COLUMN 10.
+           PERFORM 2600-RELATORIO-TELA.
+
+           IF WRK-TECLA NOT EQUAL 'X'
+              MOVE 'I' TO WRK-STATUS-FILTRO
+              DISPLAY SCR-TELA
+              DISPLAY 'CLIENTES INATIVOS' LINE 05 COLUMN 10
+              ACCEPT WRK-TECLA LINE 22 COLUMN 10
+              PERFORM 2600-RELATORIO-TELA
+           END-IF.
+
+           MOVE SPACES TO WRK-STATUS-FILTRO.
+
+      *----------------------------------------------------------------*
+       2800-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2900-GRAVAR-LOG SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-LOG-OPERACAO   TO LOG-OPERACAO.
+           MOVE CLIENTES-FONE      TO LOG-CHAVE.
+           MOVE WRK-DATA-SISTEMA   TO LOG-DATA.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           MOVE WRK-HORA-SISTEMA(1:6) TO LOG-HORA.
+           WRITE LOG-REG.
+
+      *----------------------------------------------------------------*
+       2900-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        9000-FINALIZAR SECTION.
       *----------------------------------------------------------------*
 
+           MOVE 'MODULO - RESUMO   ' TO WRK-MODULO.
+           DISPLAY SCR-TELA.
+           DISPLAY SRC-RESUMO.
+           ACCEPT SRC-RESUMO.
+
            CLOSE CLIENTES.
+           CLOSE CLIENTES-HISTORICO.
+           CLOSE CLIENTES-EXCLUIDOS.
+           CLOSE CLIENTES-LOG.
 
       *----------------------------------------------------------------*
        9000-99-FIM. EXIT.

@@ -0,0 +1,234 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+
+       PROGRAM-ID. CLIENTESB.
+
+      *----------------------------------------------------------------*
+      *                                                                *
+      * PROGRAMA : CLIENTESB                                           *
+      *     TIPO : BATCH                                               *
+      *                                                                *
+      * ANALISTA : VITOR MARTINS LYRA                                  *
+      *     DATA : 22/04/2020                                          *
+      *                                                                *
+      * PROJETO  : SISTEMA DE GESTAO DE CLIENTES                       *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * MODULOS CHAMADOS:                                              *
+      *                                                                *
+      * CARGA NOTURNA DE CLIENTES A PARTIR DE ARQUIVO SEQUENCIAL.      *
+      * LE CLIENTES-IMPORT.TXT, GRAVA OS REGISTROS VALIDOS EM          *
+      * CLIENTES.DAT E LISTA EM CLIENTES-REJEITADOS.TXT AS LINHAS      *
+      * COM TELEFONE INVALIDO OU CHAVE DUPLICADA.                      *
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+      *    RODA VIA CLIENTESB.JCL, ENTAO OS SELECT ABAIXO REFERENCIAM
+      *    OS DDNAMES DO JOB (CLIENTES/IMPORT/REJEITAD), E NAO OS
+      *    CAMINHOS FIXOS DE DESENVOLVIMENTO USADOS POR CLIENTES.CBL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             FILE STATUS  IS WRK-CLIENTES-STATUS
+             RECORD KEY   IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT CLIENTES-IMPORT ASSIGN TO "IMPORT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-IMPORT-STATUS.
+
+           SELECT CLIENTES-REJEITADOS ASSIGN TO "REJEITAD"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-REJEITADOS-STATUS.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+       FD CLIENTES.
+          01 CLIENTES-REG.
+             COPY CLIENTES.CPY.
+
+      *----------------------------------------------------------------*
+       FD CLIENTES-IMPORT.
+          01 IMPORT-REG.
+             05  IMPORT-FONE                PIC 9(09).
+             05  IMPORT-NOME                PIC X(30).
+             05  IMPORT-EMAIL               PIC X(40).
+
+      *----------------------------------------------------------------*
+       FD CLIENTES-REJEITADOS.
+          01 REJ-LINHA                      PIC X(100).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+
+       77 WRK-CLIENTES-STATUS           PIC 9(002) VALUE ZEROS.
+       77 WRK-IMPORT-STATUS             PIC 9(002) VALUE ZEROS.
+       77 WRK-REJEITADOS-STATUS         PIC 9(002) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO               PIC X(001) VALUE 'N'.
+       77 WRK-MOTIVO-REJEICAO           PIC X(030) VALUE SPACES.
+       77 WRK-TOT-LIDOS                 PIC 9(006) VALUE ZEROS.
+       77 WRK-TOT-GRAVADOS              PIC 9(006) VALUE ZEROS.
+       77 WRK-TOT-REJEITADOS            PIC 9(006) VALUE ZEROS.
+
+       01 WRK-REJ-DETALHE.
+          05 WRK-REJ-FONE                PIC 9(009).
+          05 FILLER                      PIC X(002) VALUE SPACES.
+          05 WRK-REJ-NOME                PIC X(030).
+          05 FILLER                      PIC X(002) VALUE SPACES.
+          05 WRK-REJ-MOTIVO              PIC X(030).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       0000-INICIAR SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQUIVO EQUAL 'S'.
+           PERFORM 9000-FINALIZAR.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN I-O CLIENTES.
+           IF WRK-CLIENTES-STATUS EQUAL 35 THEN
+              OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES
+              OPEN I-O CLIENTES
+           END-IF.
+
+           OPEN INPUT  CLIENTES-IMPORT.
+           OPEN OUTPUT CLIENTES-REJEITADOS.
+
+           IF WRK-IMPORT-STATUS NOT EQUAL ZEROS
+              DISPLAY 'CLIENTES-IMPORT.TXT NAO ENCONTRADO - STATUS: '
+                      WRK-IMPORT-STATUS
+              MOVE 'S' TO WRK-FIM-ARQUIVO
+           ELSE
+              PERFORM 2100-LER-IMPORTACAO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WRK-TOT-LIDOS.
+           MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+
+           IF IMPORT-FONE EQUAL ZEROS
+              MOVE 'TELEFONE INVALIDO' TO WRK-MOTIVO-REJEICAO
+           END-IF.
+
+           IF WRK-MOTIVO-REJEICAO EQUAL SPACES
+              MOVE IMPORT-FONE  TO CLIENTES-FONE
+              MOVE IMPORT-NOME  TO CLIENTES-NOME
+              MOVE IMPORT-EMAIL TO CLIENTES-EMAIL
+              MOVE SPACES       TO CLIENTES-CPF-CNPJ CLIENTES-ENDERECO
+              MOVE 'A'          TO CLIENTES-STATUS
+              WRITE CLIENTES-REG
+              IF WRK-CLIENTES-STATUS EQUAL ZEROS
+                 ADD 1 TO WRK-TOT-GRAVADOS
+              ELSE
+                 IF WRK-CLIENTES-STATUS EQUAL 22
+                    MOVE 'TELEFONE JA CADASTRADO'
+                         TO WRK-MOTIVO-REJEICAO
+                 ELSE
+                    STRING 'ERRO GRAVACAO STATUS ' DELIMITED BY SIZE
+                           WRK-CLIENTES-STATUS      DELIMITED BY SIZE
+                           INTO WRK-MOTIVO-REJEICAO
+                    END-STRING
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF WRK-MOTIVO-REJEICAO NOT EQUAL SPACES
+              PERFORM 2200-GRAVAR-REJEITADO
+           END-IF.
+
+           PERFORM 2100-LER-IMPORTACAO.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-LER-IMPORTACAO SECTION.
+      *----------------------------------------------------------------*
+
+           READ CLIENTES-IMPORT
+                AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-GRAVAR-REJEITADO SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WRK-TOT-REJEITADOS.
+           MOVE SPACES        TO WRK-REJ-DETALHE.
+           MOVE IMPORT-FONE   TO WRK-REJ-FONE.
+           MOVE IMPORT-NOME   TO WRK-REJ-NOME.
+           MOVE WRK-MOTIVO-REJEICAO TO WRK-REJ-MOTIVO.
+           MOVE SPACES        TO REJ-LINHA.
+           MOVE WRK-REJ-DETALHE TO REJ-LINHA.
+           WRITE REJ-LINHA.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO REJ-LINHA.
+           STRING 'TOTAL LIDOS: '     DELIMITED BY SIZE
+                  WRK-TOT-LIDOS       DELIMITED BY SIZE
+                  '  GRAVADOS: '      DELIMITED BY SIZE
+                  WRK-TOT-GRAVADOS    DELIMITED BY SIZE
+                  '  REJEITADOS: '    DELIMITED BY SIZE
+                  WRK-TOT-REJEITADOS  DELIMITED BY SIZE
+                  INTO REJ-LINHA
+           END-STRING.
+           WRITE REJ-LINHA.
+
+           DISPLAY 'CARGA DE CLIENTES CONCLUIDA'.
+           DISPLAY 'LIDOS......: ' WRK-TOT-LIDOS.
+           DISPLAY 'GRAVADOS...: ' WRK-TOT-GRAVADOS.
+           DISPLAY 'REJEITADOS.: ' WRK-TOT-REJEITADOS.
+
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-IMPORT.
+           CLOSE CLIENTES-REJEITADOS.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM. EXIT.
+      *----------------------------------------------------------------*

@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * LAYOUT DO REGISTRO DE CLIENTES                                  *
+      * USADO POR: CLIENTES (FD CLIENTES) E CLIENTESB (FD CLIENTES)     *
+      *----------------------------------------------------------------*
+           05  CLIENTES-CHAVE.
+               10  CLIENTES-FONE           PIC 9(09).
+           05  CLIENTES-NOME               PIC X(30).
+           05  CLIENTES-EMAIL              PIC X(40).
+           05  CLIENTES-CPF-CNPJ           PIC X(14).
+           05  CLIENTES-ENDERECO           PIC X(50).
+           05  CLIENTES-STATUS             PIC X(01).
+               88  CLIENTES-ATIVO          VALUE 'A'.
+               88  CLIENTES-INATIVO        VALUE 'I'.

@@ -0,0 +1,16 @@
+//CLIENTESB JOB (CLIENTES),'CARGA NOTURNA',CLASS=A,MSGCLASS=X
+//*----------------------------------------------------------------*
+//* CARGA NOTURNA DE CLIENTES - LE CLIENTES-IMPORT.TXT E GRAVA     *
+//* OS REGISTROS VALIDOS EM CLIENTES.DAT. LINHAS COM TELEFONE      *
+//* INVALIDO OU CHAVE DUPLICADA SAO LISTADAS EM                    *
+//* CLIENTES-REJEITADOS.TXT PARA CORRECAO E REENVIO.               *
+//*----------------------------------------------------------------*
+//PASSO01  EXEC PGM=CLIENTESB
+//STEPLIB  DD DSN=PROD.CLIENTES.LOADLIB,DISP=SHR
+//CLIENTES DD DSN=PROD.CLIENTES.DAT,DISP=SHR
+//IMPORT   DD DSN=PROD.CLIENTES.IMPORT.TXT,DISP=SHR
+//REJEITAD DD DSN=PROD.CLIENTES.REJEITADOS.TXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD SYSOUT=*
